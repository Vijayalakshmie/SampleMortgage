@@ -5,43 +5,417 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPFILE ASSIGN TO INPUT01
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
            ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS EMP-ID
            FILE STATUS  IS WS-FS1.
 
+           SELECT EMPREJ ASSIGN TO REJOUT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS2.
+
+           SELECT EMPRPT ASSIGN TO RPTOUT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS3.
+
+           SELECT DESG-SORT-FILE ASSIGN TO SORTWK1.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPTFL
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE  IS RANDOM
+           RELATIVE KEY IS WS-CKPT-RRN
+           FILE STATUS  IS WS-FS4.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE
            RECORD CONTAINS 80  CHARACTERS
-           BLOCK  CONTAINS 800 CHARACTERS
-           RECORDING MODE  IS  F
            DATA RECORD     IS EMPFILE-RECORD.
 
-       01 EMPFILE-RECORD.
-          05 EMP-ID        PIC X(05).
-          05 EMP-NAME      PIC X(15).
-          05 EMP-DESG      PIC X(10).
-          05 EMP-SALARY    PIC 9(10).
-          05 FILLER        PIC X(40).
+           COPY EMPREC.
+
+       FD EMPREJ
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 EMPREJ-RECORD    PIC X(80).
+
+       FD EMPRPT
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01 EMPRPT-RECORD    PIC X(132).
+
+       SD DESG-SORT-FILE
+           RECORD CONTAINS 63 CHARACTERS.
+
+       01 SORT-RECORD.
+          05 SORT-DESG      PIC X(10).
+          05 SORT-ID        PIC X(05).
+          05 SORT-NAME      PIC X(15).
+          05 SORT-SALARY    PIC 9(10).
+          05 SORT-DEPT      PIC X(05).
+          05 SORT-HIRE-DATE PIC X(08).
+          05 SORT-BRANCH    PIC X(10).
+
+       FD CHKPT-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+
+       01 CHKPT-RECORD.
+          05 CKPT-LAST-EMP-ID  PIC X(05).
+          05 CKPT-REC-COUNT    PIC 9(07).
 
        WORKING-STORAGE SECTION.
        01 WS-VAR.
           05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-FS3        PIC 9(02).
+          05 WS-FS4        PIC 9(02).
           05 WS-EOF-SW     PIC X(01).
              88 WS-EOF               VALUE 'Y'.
              88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-EMPFILE-OPEN-SW  PIC X(01) VALUE 'N'.
+             88 WS-EMPFILE-IS-OPEN         VALUE 'Y'.
+
+       01 WS-CKPT-RRN         PIC 9(04) VALUE 1.
+
+       01 WS-CKPT-CONTROL.
+          05 WS-CKPT-EXISTS-SW  PIC X(01) VALUE 'N'.
+             88 WS-CKPT-EXISTS            VALUE 'Y'.
+          05 WS-CKPT-INTERVAL   PIC 9(05) VALUE 100.
+          05 WS-RECORDS-READ    PIC 9(07) VALUE ZERO.
+          05 WS-RESTART-SW      PIC X(01) VALUE 'N'.
+             88 WS-IS-RESTART-RUN         VALUE 'Y'.
+
+       01 WS-SORT-EOF-SW    PIC X(01) VALUE 'N'.
+          88 WS-SORT-EOF              VALUE 'Y'.
+          88 WS-SORT-NOT-EOF          VALUE 'N'.
+
+       01 WS-REJECT-COUNTERS.
+          05 WS-REJECT-COUNT    PIC 9(07) VALUE ZERO.
+
+       01 WS-REJECT-SW          PIC X(01) VALUE 'N'.
+          88 WS-RECORD-REJECTED           VALUE 'Y'.
+          88 WS-RECORD-OK                 VALUE 'N'.
+
+       01 WS-REJECT-REASON      PIC X(30).
+
+       01 WS-REJECT-LINE.
+          05 FILLER             PIC X(05) VALUE 'REJ: '.
+          05 WS-REJ-EMP-ID      PIC X(05).
+          05 FILLER             PIC X(01) VALUE SPACE.
+          05 WS-REJ-EMP-SALARY  PIC X(10).
+          05 FILLER             PIC X(01) VALUE SPACE.
+          05 WS-REJ-REASON      PIC X(30).
+
+       01 WS-CONTROL-BREAK.
+          05 WS-PRIOR-DESG      PIC X(10) VALUE SPACES.
+          05 WS-FIRST-GROUP-SW  PIC X(01) VALUE 'Y'.
+             88 WS-FIRST-GROUP            VALUE 'Y'.
+          05 WS-DESG-COUNT      PIC 9(07) VALUE ZERO.
+          05 WS-DESG-TOTAL      PIC 9(12) VALUE ZERO.
+          05 WS-GRAND-COUNT     PIC 9(07) VALUE ZERO.
+          05 WS-GRAND-TOTAL     PIC 9(12) VALUE ZERO.
+
+       01 WS-PAGE-CONTROL.
+          05 WS-PAGE-NO         PIC 9(04) VALUE ZERO.
+          05 WS-LINE-COUNT      PIC 9(02) VALUE 99.
+          05 WS-LINES-PER-PAGE  PIC 9(02) VALUE 55.
+
+       01 WS-HEADING-1.
+          05 FILLER             PIC X(20) VALUE 'EMPLOYEE SUMMARY BY '.
+          05 FILLER             PIC X(11) VALUE 'DESIGNATION'.
+          05 FILLER             PIC X(11) VALUE SPACES.
+          05 FILLER             PIC X(05) VALUE 'PAGE '.
+          05 WS-H1-PAGE-NO      PIC ZZZ9.
+
+       01 WS-RESTART-NOTE-LINE.
+          05 FILLER             PIC X(60) VALUE
+             '*** RESTARTED RUN - TOTALS BELOW COVER ONLY THE RECORDS '.
+          05 FILLER             PIC X(40) VALUE
+             'READ SINCE THE LAST CHECKPOINT, NOT THE '.
+          05 FILLER             PIC X(20) VALUE 'FULL FILE ***'.
+
+       01 WS-HEADING-2.
+          05 FILLER             PIC X(10) VALUE 'DESG'.
+          05 FILLER             PIC X(06) VALUE 'ID'.
+          05 FILLER             PIC X(16) VALUE 'NAME'.
+          05 FILLER             PIC X(14) VALUE 'SALARY'.
+          05 FILLER             PIC X(07) VALUE 'DEPT'.
+          05 FILLER             PIC X(12) VALUE 'HIRE DATE'.
+          05 FILLER             PIC X(10) VALUE 'BRANCH'.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DL-DESG         PIC X(10).
+          05 FILLER             PIC X(01) VALUE SPACE.
+          05 WS-DL-ID           PIC X(05).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 WS-DL-NAME         PIC X(15).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 WS-DL-SALARY       PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 WS-DL-DEPT         PIC X(05).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 WS-DL-HIRE-DATE    PIC X(08).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 WS-DL-BRANCH       PIC X(10).
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER             PIC X(12) VALUE SPACES.
+          05 FILLER             PIC X(12) VALUE '  DESG TOTAL'.
+          05 WS-SL-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(11) VALUE ' EMPLOYEES '.
+          05 WS-SL-SALARY       PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER             PIC X(12) VALUE SPACES.
+          05 FILLER             PIC X(13) VALUE '  GRAND TOTAL'.
+          05 WS-GL-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(11) VALUE ' EMPLOYEES '.
+          05 WS-GL-SALARY       PIC ZZ,ZZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
 
+           SORT DESG-SORT-FILE
+               ON ASCENDING KEY SORT-DESG SORT-ID
+               INPUT PROCEDURE  IS VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS PRODUCE-CONTROL-BREAK-REPORT.
+
+           IF WS-IS-RESTART-RUN
+               DISPLAY 'SEQREAD: RESTARTED RUN - REJECT COUNT AND '
+                       'REPORT TOTALS COVER ONLY RECORDS READ SINCE '
+                       'THE LAST CHECKPOINT'
+           END-IF.
+           DISPLAY 'SEQREAD: RECORDS REJECTED - ' WS-REJECT-COUNT.
+
+           IF NOT WS-EMPFILE-IS-OPEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       VALIDATE-AND-RELEASE.
            OPEN INPUT EMPFILE.
+           OPEN OUTPUT EMPREJ.
+
+           IF WS-FS1 = '00'
+               SET WS-EMPFILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY 'SEQREAD: UNABLE TO OPEN EMPFILE - FILE '
+                       'STATUS ' WS-FS1
+           END-IF.
 
            SET  WS-NOT-EOF      TO  TRUE.
-           PERFORM UNTIL WS-EOF
-                READ EMPFILE
-                         AT END SET WS-EOF TO TRUE
-                     NOT AT END DISPLAY EMPFILE-RECORD
-                END-READ
+
+           IF WS-EMPFILE-IS-OPEN
+               PERFORM OPEN-CHECKPOINT-FILE
+               PERFORM POSITION-FOR-RESTART
+
+               PERFORM UNTIL WS-EOF
+                    READ EMPFILE NEXT RECORD
+                             AT END SET WS-EOF TO TRUE
+                         NOT AT END
+                             PERFORM VALIDATE-EMPFILE-RECORD
+                             IF WS-RECORD-REJECTED
+                                 PERFORM WRITE-REJECT-RECORD
+                             ELSE
+                                 PERFORM RELEASE-SORT-RECORD
+                             END-IF
+                             ADD 1 TO WS-RECORDS-READ
+                             IF FUNCTION MOD(WS-RECORDS-READ
+                                             WS-CKPT-INTERVAL) = ZERO
+                                 PERFORM WRITE-CHECKPOINT
+                             END-IF
+                    END-READ
+               END-PERFORM
+
+               PERFORM CLEAR-CHECKPOINT
+               CLOSE CHKPT-FILE
+               CLOSE EMPFILE
+           END-IF.
+
+           CLOSE EMPREJ.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHKPT-FILE.
+           IF WS-FS4 = '35'
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE
+               OPEN I-O CHKPT-FILE
+           END-IF.
+
+           MOVE 1 TO WS-CKPT-RRN.
+           READ CHKPT-FILE INTO CHKPT-RECORD.
+           IF WS-FS4 = '00'
+               SET WS-CKPT-EXISTS TO TRUE
+           END-IF.
+
+       POSITION-FOR-RESTART.
+           IF WS-CKPT-EXISTS
+               SET WS-IS-RESTART-RUN TO TRUE
+               DISPLAY 'SEQREAD: RESTARTING AFTER EMP-ID '
+                       CKPT-LAST-EMP-ID ' (' CKPT-REC-COUNT
+                       ' RECORDS ALREADY PROCESSED)'
+               MOVE CKPT-REC-COUNT   TO WS-RECORDS-READ
+               MOVE CKPT-LAST-EMP-ID TO EMP-ID
+               START EMPFILE KEY IS GREATER THAN EMP-ID
+                   INVALID KEY SET WS-EOF TO TRUE
+               END-START
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID          TO CKPT-LAST-EMP-ID.
+           MOVE WS-RECORDS-READ TO CKPT-REC-COUNT.
+           MOVE 1                TO WS-CKPT-RRN.
+           IF WS-CKPT-EXISTS
+               REWRITE CHKPT-RECORD
+           ELSE
+               WRITE CHKPT-RECORD
+               SET WS-CKPT-EXISTS TO TRUE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           IF WS-CKPT-EXISTS
+               MOVE 1 TO WS-CKPT-RRN
+               DELETE CHKPT-FILE RECORD
+           END-IF.
+
+       VALIDATE-EMPFILE-RECORD.
+           SET WS-RECORD-OK TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF EMP-ID = SPACES OR EMP-ID = LOW-VALUES
+               SET WS-RECORD-REJECTED TO TRUE
+               MOVE 'INVALID/BLANK EMP-ID' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-OK
+               IF EMP-SALARY IS NOT NUMERIC
+                   SET WS-RECORD-REJECTED TO TRUE
+                   MOVE 'NON-NUMERIC EMP-SALARY' TO WS-REJECT-REASON
+               ELSE
+                   IF EMP-SALARY = ZERO
+                       SET WS-RECORD-REJECTED TO TRUE
+                       MOVE 'ZERO EMP-SALARY' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE EMP-ID     TO WS-REJ-EMP-ID.
+           IF EMP-SALARY IS NUMERIC
+               MOVE EMP-SALARY TO WS-REJ-EMP-SALARY
+           ELSE
+               MOVE 'BAD SALARY'  TO WS-REJ-EMP-SALARY
+           END-IF.
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+           MOVE WS-REJECT-LINE   TO EMPREJ-RECORD.
+           WRITE EMPREJ-RECORD.
+
+       RELEASE-SORT-RECORD.
+           MOVE EMP-DESG      TO SORT-DESG.
+           MOVE EMP-ID        TO SORT-ID.
+           MOVE EMP-NAME      TO SORT-NAME.
+           MOVE EMP-SALARY    TO SORT-SALARY.
+           MOVE EMP-DEPT-CODE TO SORT-DEPT.
+           MOVE EMP-HIRE-DATE TO SORT-HIRE-DATE.
+           MOVE EMP-BRANCH    TO SORT-BRANCH.
+           RELEASE SORT-RECORD.
+
+       PRODUCE-CONTROL-BREAK-REPORT.
+           OPEN OUTPUT EMPRPT.
+
+           SET WS-SORT-NOT-EOF TO TRUE.
+           RETURN DESG-SORT-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-SORT-EOF
+               IF WS-FIRST-GROUP
+                   MOVE SORT-DESG TO WS-PRIOR-DESG
+                   MOVE 'N'       TO WS-FIRST-GROUP-SW
+               END-IF
+
+               IF SORT-DESG NOT = WS-PRIOR-DESG
+                   PERFORM WRITE-DESG-SUBTOTAL
+                   MOVE SORT-DESG TO WS-PRIOR-DESG
+               END-IF
+
+               PERFORM WRITE-DETAIL-LINE
+
+               ADD 1           TO WS-DESG-COUNT
+               ADD SORT-SALARY TO WS-DESG-TOTAL
+
+               RETURN DESG-SORT-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
            END-PERFORM.
 
-           CLOSE EMPFILE.
-           STOP RUN.
\ No newline at end of file
+           IF NOT WS-FIRST-GROUP
+               PERFORM WRITE-DESG-SUBTOTAL
+           END-IF.
+
+           PERFORM WRITE-GRAND-TOTAL.
+
+           CLOSE EMPRPT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+
+           MOVE SPACES        TO WS-DETAIL-LINE
+           MOVE SORT-DESG     TO WS-DL-DESG
+           MOVE SORT-ID       TO WS-DL-ID
+           MOVE SORT-NAME     TO WS-DL-NAME
+           MOVE SORT-SALARY   TO WS-DL-SALARY
+           MOVE SORT-DEPT     TO WS-DL-DEPT
+           MOVE SORT-HIRE-DATE TO WS-DL-HIRE-DATE
+           MOVE SORT-BRANCH   TO WS-DL-BRANCH
+           MOVE WS-DETAIL-LINE TO EMPRPT-RECORD
+           WRITE EMPRPT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-DESG-SUBTOTAL.
+           MOVE SPACES          TO WS-SUBTOTAL-LINE
+           MOVE WS-DESG-COUNT   TO WS-SL-COUNT
+           MOVE WS-DESG-TOTAL   TO WS-SL-SALARY
+           MOVE WS-SUBTOTAL-LINE TO EMPRPT-RECORD
+           WRITE EMPRPT-RECORD.
+           MOVE SPACES          TO EMPRPT-RECORD
+           WRITE EMPRPT-RECORD.
+           ADD 2 TO WS-LINE-COUNT.
+
+           ADD WS-DESG-COUNT TO WS-GRAND-COUNT.
+           ADD WS-DESG-TOTAL TO WS-GRAND-TOTAL.
+           MOVE ZERO TO WS-DESG-COUNT.
+           MOVE ZERO TO WS-DESG-TOTAL.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES           TO WS-GRANDTOTAL-LINE
+           MOVE WS-GRAND-COUNT   TO WS-GL-COUNT
+           MOVE WS-GRAND-TOTAL   TO WS-GL-SALARY
+           MOVE WS-GRANDTOTAL-LINE TO EMPRPT-RECORD
+           WRITE EMPRPT-RECORD.
+
+       WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO WS-H1-PAGE-NO.
+           MOVE WS-HEADING-1 TO EMPRPT-RECORD.
+           WRITE EMPRPT-RECORD.
+           MOVE SPACES       TO EMPRPT-RECORD.
+           WRITE EMPRPT-RECORD.
+           MOVE WS-HEADING-2 TO EMPRPT-RECORD.
+           WRITE EMPRPT-RECORD.
+           IF WS-IS-RESTART-RUN
+               MOVE WS-RESTART-NOTE-LINE TO EMPRPT-RECORD
+               WRITE EMPRPT-RECORD
+           END-IF.
+           MOVE SPACES       TO EMPRPT-RECORD.
+           WRITE EMPRPT-RECORD.
+           MOVE ZERO TO WS-LINE-COUNT.
