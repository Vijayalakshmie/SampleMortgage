@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO INPUT01
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FS1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           RECORD CONTAINS 80  CHARACTERS
+           DATA RECORD     IS EMPFILE-RECORD.
+
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+
+       01 WS-LOOKUP-KEY    PIC X(05).
+
+       01 WS-LOOKUP-NOTFOUND-SW  PIC X(01) VALUE 'N'.
+          88 WS-LOOKUP-NOTFOUND            VALUE 'Y'.
+          88 WS-LOOKUP-FOUND                VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-LOOKUP-KEY FROM COMMAND-LINE.
+           IF WS-LOOKUP-KEY = SPACES
+               ACCEPT WS-LOOKUP-KEY FROM SYSIN
+           END-IF.
+
+           OPEN INPUT EMPFILE.
+
+           MOVE WS-LOOKUP-KEY TO EMP-ID.
+           READ EMPFILE
+               INVALID KEY
+                   SET WS-LOOKUP-NOTFOUND TO TRUE
+                   DISPLAY 'EMPLKUP: EMP-ID ' WS-LOOKUP-KEY
+                           ' NOT FOUND'
+               NOT INVALID KEY
+                   SET WS-LOOKUP-FOUND TO TRUE
+                   DISPLAY 'EMPLKUP: RECORD FOUND FOR ' WS-LOOKUP-KEY
+                   DISPLAY EMPFILE-RECORD
+           END-READ.
+
+           CLOSE EMPFILE.
+
+           IF WS-LOOKUP-NOTFOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
