@@ -1,7 +1,55 @@
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID. STUDTEST.                                            00020000
        ENVIRONMENT DIVISION.                                            00040000
+       INPUT-OUTPUT SECTION.                                            00041000
+       FILE-CONTROL.                                                    00042000
+           SELECT TRAN-FILE ASSIGN TO TRANFILE                          00043000
+               ORGANIZATION IS LINE SEQUENTIAL                          00044000
+               FILE STATUS  IS WS-TRAN-FS.                              00045000
+      *                                                                 00046000
+           SELECT STUDID-FILE ASSIGN TO STUDIDS                         00046100
+               ORGANIZATION IS LINE SEQUENTIAL                          00046200
+               FILE STATUS  IS WS-STUDID-FS.                            00046300
+      *                                                                 00046400
+           SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG                       00046500
+               ORGANIZATION IS LINE SEQUENTIAL                          00046600
+               FILE STATUS  IS WS-ERRLOG-FS.                            00046700
+      *                                                                 00046800
        DATA DIVISION.                                                   00050000
+       FILE SECTION.                                                    00051000
+       FD  TRAN-FILE                                                    00052000
+           RECORD CONTAINS 73 CHARACTERS.                               00053000
+      *                                                                 00054000
+       01  TRAN-RECORD.                                                 00055000
+           05 TRAN-TYPE               PIC X(01).                        00056000
+              88 TRAN-IS-UPDATE                 VALUE 'U'.              00057000
+              88 TRAN-IS-INSERT                 VALUE 'I'.              00058000
+           05 TRAN-STUDID             PIC 9(09).                        00059000
+           05 TRAN-STUDNAME           PIC X(30).                        00059100
+           05 TRAN-DEGREE             PIC X(05).                        00059200
+           05 TRAN-STUDGRP            PIC X(10).                        00059300
+           05 TRAN-CURR-SEM           PIC 9(09).                        00059400
+           05 TRAN-YEAR-PASS          PIC 9(09).                        00059500
+      *                                                                 00059600
+       FD  STUDID-FILE                                                  00059700
+           RECORD CONTAINS 9 CHARACTERS.                                00059800
+      *                                                                 00059900
+       01  STUDID-RECORD              PIC 9(09).                        00059950
+      *                                                                 00059960
+       FD  ERROR-LOG-FILE                                               00059961
+           RECORD CONTAINS 77 CHARACTERS.                               00059962
+      *                                                                 00059963
+       01  ERROR-LOG-RECORD.                                            00059964
+           05 EL-STUDID               PIC 9(09).                        00059965
+           05 FILLER                  PIC X(01) VALUE SPACE.            00059966
+           05 EL-OPERATION            PIC X(10).                        00059967
+           05 FILLER                  PIC X(01) VALUE SPACE.            00059968
+           05 EL-SQLCODE              PIC S9(9).                        00059969
+           05 FILLER                  PIC X(01) VALUE SPACE.            00059970
+           05 EL-SQLSTATE             PIC X(05).                        00059971
+           05 FILLER                  PIC X(01) VALUE SPACE.            00059972
+           05 EL-REASON               PIC X(40).                        00059973
+      *                                                                 00059974
        WORKING-STORAGE SECTION.                                         00060000
       *                                                                 00070000
        01 WS-STUDENT.                                                   00080000
@@ -12,6 +60,34 @@
           05 WS-CURR-SEM               PIC S9(9) USAGE COMP-5.          00130000
           05 WS-YEAR-PASS              PIC S9(9) USAGE COMP-5.          00140000
       *                                                                 00150000
+       01 WS-COUNTERS.                                                  00151000
+          05 WS-FETCH-COUNT            PIC 9(7) VALUE ZERO.             00151500
+          05 WS-UPDATE-COUNT           PIC 9(7) VALUE ZERO.             00151600
+          05 WS-INSERT-COUNT           PIC 9(7) VALUE ZERO.             00151700
+          05 WS-STUDID-COUNT           PIC 9(7) VALUE ZERO.             00151800
+          05 WS-NOTFOUND-COUNT         PIC 9(7) VALUE ZERO.             00151900
+          05 WS-ERROR-COUNT            PIC 9(7) VALUE ZERO.             00152050
+      *                                                                 00152060
+       01 WS-ERRLOG-FS                 PIC X(02) VALUE '00'.            00152100
+       01 WS-SQL-OPERATION             PIC X(10) VALUE SPACES.          00152200
+       01 WS-ERROR-REASON              PIC X(40) VALUE SPACES.          00152300
+      *                                                                 00152400
+       01 WS-TRAN-FS                   PIC X(02) VALUE '00'.            00153000
+       01 WS-TRAN-EOF-SW               PIC X(01) VALUE 'N'.             00154000
+          88 WS-TRAN-EOF                         VALUE 'Y'.             00155000
+          88 WS-TRAN-NOT-EOF                     VALUE 'N'.             00156000
+      *                                                                 00157000
+       01 WS-STUDID-FS                 PIC X(02) VALUE '00'.            00157100
+       01 WS-STUDID-EOF-SW             PIC X(01) VALUE 'N'.             00157200
+          88 WS-STUDID-EOF                       VALUE 'Y'.             00157300
+          88 WS-STUDID-NOT-EOF                   VALUE 'N'.             00157400
+      *                                                                 00157500
+       01 WS-PARM-STUDID               PIC X(09) VALUE SPACES.          00157600
+      *                                                                 00157700
+       01 WS-FOUND-SW                  PIC X(01) VALUE 'N'.             00157710
+          88 WS-STUDID-FOUND                     VALUE 'Y'.             00157720
+          88 WS-STUDID-NOT-FOUND                 VALUE 'N'.             00157730
+      *                                                                 00157740
            EXEC SQL                                                     00160000
                INCLUDE SQLCA                                            00170000
            END-EXEC.                                                    00180000
@@ -32,30 +108,224 @@
        PROCEDURE DIVISION.                                              00330000
            DISPLAY 'STUDENT TABLE - SAMPLE DB2 PROGRAM'.                00340000
       *                                                                 00350000
-           MOVE 101001 TO WS-STUDID.                                    00360000
-      *SELECT QUERY - CHECK IF THE STUDID IS PRESENT IN TABLE STUDENT.  00370000
+           OPEN OUTPUT ERROR-LOG-FILE.                                  00351000
+      *                                                                 00352000
+           PERFORM PROCESS-MAINTENANCE-TRANSACTIONS.                    00355000
+      *                                                                 00360000
+           PERFORM PROCESS-STUDID-LIST.                                 00365000
+      *                                                                 00366000
+           CLOSE ERROR-LOG-FILE.                                        00366500
+      *                                                                 00367500
+           DISPLAY 'TOTAL STUDIDS PROCESSED    : ' WS-STUDID-COUNT.     00367000
+           DISPLAY 'TOTAL STUDENT RECORDS FOUND: ' WS-FETCH-COUNT.      00368000
+           DISPLAY 'TOTAL STUDIDS NOT FOUND    : ' WS-NOTFOUND-COUNT.   00369000
+           DISPLAY 'TOTAL SQL ERRORS LOGGED    : ' WS-ERROR-COUNT.      00369100
+      *                                                                 00370000
+           IF WS-ERROR-COUNT > 0                                        00371000
+               MOVE 8 TO RETURN-CODE                                    00372000
+           ELSE                                                         00373000
+               IF WS-NOTFOUND-COUNT > 0                                 00374000
+                   MOVE 4 TO RETURN-CODE                                00375000
+               ELSE                                                     00376000
+                   MOVE 0 TO RETURN-CODE                                00377000
+               END-IF                                                   00378000
+           END-IF.                                                      00379000
       *                                                                 00380000
+           STOP RUN.                                                    00620000
+      *                                                                 00621000
+      *-----------------------------------------------------------------00621100
+      * PROCESS-STUDID-LIST - DRIVES THE STUDENT LOOKUP/REPORT LOOP     00621200
+      * FROM STUDID-FILE, A SEQUENTIAL LIST OF STUDIDS TO REPORT ON.    00621300
+      * WHEN STUDID-FILE IS NOT SUPPLIED, FALLS BACK TO A SINGLE        00621400
+      * STUDID PASSED ON THE JCL PARM / COMMAND LINE SO THE PROGRAM     00621500
+      * CAN STILL BE RUN AS AN AD HOC ONE-STUDENT LOOKUP.               00621600
+      *-----------------------------------------------------------------00621700
+       PROCESS-STUDID-LIST.                                             00621800
+           OPEN INPUT STUDID-FILE.                                      00621900
+           IF WS-STUDID-FS = '35'                                       00622000
+               PERFORM PROCESS-STUDID-FROM-PARM                         00622100
+           ELSE                                                         00622200
+               SET WS-STUDID-NOT-EOF TO TRUE                            00622300
+               PERFORM UNTIL WS-STUDID-EOF                              00622400
+                   READ STUDID-FILE                                     00622500
+                       AT END SET WS-STUDID-EOF TO TRUE                 00622600
+                       NOT AT END                                       00622700
+                           MOVE STUDID-RECORD TO WS-STUDID              00622800
+                           ADD 1 TO WS-STUDID-COUNT                     00622900
+                           PERFORM REPORT-ONE-STUDENT                   00623000
+                   END-READ                                             00623100
+               END-PERFORM                                              00623200
+               CLOSE STUDID-FILE                                        00623300
+           END-IF.                                                      00623400
+      *                                                                 00623500
+       PROCESS-STUDID-FROM-PARM.                                        00623600
+           ACCEPT WS-PARM-STUDID FROM COMMAND-LINE.                     00623700
+           IF WS-PARM-STUDID = SPACES                                   00623800
+               MOVE 101001 TO WS-PARM-STUDID                            00623900
+           END-IF.                                                      00624000
+           MOVE WS-PARM-STUDID TO WS-STUDID.                            00624100
+           ADD 1 TO WS-STUDID-COUNT.                                    00624200
+           PERFORM REPORT-ONE-STUDENT.                                  00624300
+      *                                                                 00624400
+      *-----------------------------------------------------------------00624500
+      * REPORT-ONE-STUDENT - OPENS STUDENT_CURSOR FOR THE STUDID        00624600
+      * CURRENTLY IN WS-STUDID AND FETCHES EVERY MATCHING ROW SO A      00624700
+      * BROADER CURSOR WHERE CLAUSE (E.G. BY DEGREE OR STUDGRP) IS      00624800
+      * REPORTED IN FULL RATHER THAN JUST ITS FIRST ROW.                00624900
+      *-----------------------------------------------------------------00625000
+       REPORT-ONE-STUDENT.                                              00625100
+           SET WS-STUDID-NOT-FOUND TO TRUE.                             00625150
               EXEC SQL                                                  00390000
                   OPEN STUDENT_CURSOR                                   00400000
               END-EXEC.                                                 00410000
       *                                                                 00420000
-              EXEC SQL                                                  00430000
-                 FETCH STUDENT_CURSOR INTO :WS-STUDID, :WS-STUDNAME,    00440000
-                 :WS-DEGREE,:WS-STUDGRP, :WS-CURR-SEM, :WS-YEAR-PASS    00450000
-              END-EXEC.                                                 00460000
-      *                                                                 00470000
-           IF SQLCODE = 0                                               00480000
-                       DISPLAY 'STUDENT RECORD FOUND:'                  00490000
-                       DISPLAY 'ID      : ' WS-STUDID                   00500000
-                       DISPLAY 'NAME    : ' WS-STUDNAME                 00510000
-                       DISPLAY 'DEGREE  : ' WS-DEGREE                   00520000
-           ELSE                                                         00530000
-               DISPLAY 'SQL ERROR:' SQLCODE','SQLSTATE                  00540000
-           END-IF.                                                      00550000
+           PERFORM UNTIL SQLCODE NOT = 0                                00430000
+              EXEC SQL                                                  00440000
+                 FETCH STUDENT_CURSOR INTO :WS-STUDID, :WS-STUDNAME,    00450000
+                 :WS-DEGREE,:WS-STUDGRP, :WS-CURR-SEM, :WS-YEAR-PASS    00460000
+              END-EXEC                                                  00470000
+              IF SQLCODE = 0                                            00480000
+                  SET WS-STUDID-FOUND TO TRUE                           00485000
+                  ADD 1 TO WS-FETCH-COUNT                               00490000
+                  DISPLAY 'STUDENT RECORD FOUND:'                       00500000
+                  DISPLAY 'ID      : ' WS-STUDID                        00510000
+                  DISPLAY 'NAME    : ' WS-STUDNAME                      00520000
+                  DISPLAY 'DEGREE  : ' WS-DEGREE                        00530000
+              END-IF                                                    00540000
+           END-PERFORM.                                                 00550000
       *                                                                 00560000
-      *                                                                 00570000
-              EXEC SQL                                                  00580000
-                 CLOSE STUDENT_CURSOR                                   00590000
-              END-EXEC.                                                 00600000
+           IF SQLCODE = 100                                             00561000
+               IF WS-STUDID-NOT-FOUND                                   00561500
+                   ADD 1 TO WS-NOTFOUND-COUNT                           00562000
+               END-IF                                                   00561600
+           ELSE                                                         00563000
+               IF SQLCODE NOT = 0                                       00564000
+                   MOVE 'FETCH'    TO WS-SQL-OPERATION                  00580000
+                   PERFORM HANDLE-SQL-ERROR                             00581000
+               END-IF                                                   00565000
+           END-IF.                                                      00590000
       *                                                                 00610000
-           STOP RUN.                                                    00620000
\ No newline at end of file
+              EXEC SQL                                                  00611000
+                 CLOSE STUDENT_CURSOR                                   00612000
+              END-EXEC.                                                 00613000
+      *                                                                 00614000
+      *-----------------------------------------------------------------00615000
+      * HANDLE-SQL-ERROR - CLASSIFIES A NON-ZERO/NON-100 SQLCODE AND    00616000
+      * WRITES IT TO ERROR-LOG-FILE WITH THE STUDID AND SQL OPERATION   00617000
+      * THAT FAILED (FETCH/UPDATE/INSERT) SO OPERATIONS CAN SEE A       00618000
+      * FAILED RUN INSTEAD OF A CLEAN-LOOKING JOB LOG.                  00619000
+      *-----------------------------------------------------------------00619100
+       HANDLE-SQL-ERROR.                                                00619200
+           EVALUATE SQLCODE                                             00619300
+               WHEN -911                                                00619400
+               WHEN -913                                                00619500
+                   MOVE 'DEADLOCK/TIMEOUT - RETRY TRANSACTION'          00619600
+                       TO WS-ERROR-REASON                               00619700
+               WHEN -805                                                00619800
+               WHEN -818                                                00619900
+                   MOVE 'PACKAGE/PLAN CONSISTENCY ERROR'                00620100
+                       TO WS-ERROR-REASON                               00620200
+               WHEN OTHER                                               00620300
+                   MOVE 'UNEXPECTED SQL ERROR'                          00620400
+                       TO WS-ERROR-REASON                               00620500
+           END-EVALUATE.                                                00620600
+      *                                                                 00620700
+           ADD 1 TO WS-ERROR-COUNT.                                     00620800
+           MOVE WS-STUDID         TO EL-STUDID.                         00620900
+           MOVE WS-SQL-OPERATION  TO EL-OPERATION.                      00621050
+           MOVE SQLCODE           TO EL-SQLCODE.                        00621060
+           MOVE SQLSTATE          TO EL-SQLSTATE.                       00621070
+           MOVE WS-ERROR-REASON   TO EL-REASON.                         00621080
+           WRITE ERROR-LOG-RECORD.                                      00621090
+           DISPLAY 'STUDTEST: SQL ERROR ON ' WS-SQL-OPERATION           00621095
+                   ' FOR STUDID ' WS-STUDID ' SQLCODE=' SQLCODE         00621096
+                   ' SQLSTATE=' SQLSTATE ' - ' WS-ERROR-REASON.         00621097
+      *                                                                 00621098
+      *-----------------------------------------------------------------00622000
+      * PROCESS-MAINTENANCE-TRANSACTIONS - READS TRAN-FILE AND          00623000
+      * APPLIES SEMESTER/YEAR-PASS ADVANCEMENT (UPDATE) OR NEW          00624000
+      * STUDENT (INSERT) TRANSACTIONS AGAINST STUDTAB. RUNS BEFORE      00625000
+      * THE STUDENT LOOKUP/REPORT LOGIC ABOVE.                          00626000
+      *-----------------------------------------------------------------00627000
+       PROCESS-MAINTENANCE-TRANSACTIONS.                                00628000
+           OPEN INPUT TRAN-FILE.                                        00629000
+           IF WS-TRAN-FS = '35'                                         00630000
+               DISPLAY 'STUDTEST: NO TRANFILE PRESENT - '               00631000
+                       'SKIPPING MAINTENANCE STEP'                      00632000
+           ELSE                                                         00633000
+               SET WS-TRAN-NOT-EOF TO TRUE                              00634000
+               PERFORM UNTIL WS-TRAN-EOF                                00635000
+                   READ TRAN-FILE                                       00636000
+                       AT END SET WS-TRAN-EOF TO TRUE                   00637000
+                       NOT AT END PERFORM APPLY-TRANSACTION             00638000
+                   END-READ                                             00639000
+               END-PERFORM                                              00640000
+               CLOSE TRAN-FILE                                          00641000
+               DISPLAY 'STUDTEST: UPDATES APPLIED  - '                  00642000
+                       WS-UPDATE-COUNT                                  00643000
+               DISPLAY 'STUDTEST: INSERTS APPLIED  - '                  00644000
+                       WS-INSERT-COUNT                                  00645000
+           END-IF.                                                      00646000
+      *                                                                 00647000
+       APPLY-TRANSACTION.                                               00648000
+           IF TRAN-IS-UPDATE                                            00649000
+               PERFORM UPDATE-STUDENT-SEMESTER                          00650000
+           ELSE                                                         00651000
+               IF TRAN-IS-INSERT                                        00652000
+                   PERFORM INSERT-NEW-STUDENT                           00653000
+               ELSE                                                     00654000
+                   DISPLAY 'STUDTEST: UNKNOWN TRAN-TYPE ' TRAN-TYPE     00655000
+                           ' FOR STUDID ' TRAN-STUDID                   00656000
+               END-IF                                                   00657000
+           END-IF.                                                      00658000
+      *                                                                 00659000
+      *-----------------------------------------------------------------00660000
+      * UPDATE-STUDENT-SEMESTER - ADVANCES CURRSEM/YEARPASS FOR AN      00661000
+      * EXISTING STUDENT WHEN A STUDENT MOVES UP A SEMESTER OR          00662000
+      * GRADUATES.                                                      00663000
+      *-----------------------------------------------------------------00664000
+       UPDATE-STUDENT-SEMESTER.                                         00665000
+           MOVE TRAN-STUDID    TO WS-STUDID.                            00666000
+           MOVE TRAN-CURR-SEM  TO WS-CURR-SEM.                          00667000
+           MOVE TRAN-YEAR-PASS TO WS-YEAR-PASS.                         00668000
+      *                                                                 00669000
+              EXEC SQL                                                  00670000
+                  UPDATE STUDTAB                                        00671000
+                     SET CURRSEM  = :WS-CURR-SEM,                       00672000
+                         YEARPASS = :WS-YEAR-PASS                       00673000
+                   WHERE STUDID   = :WS-STUDID                          00674000
+              END-EXEC.                                                 00675000
+      *                                                                 00676000
+           IF SQLCODE = 0                                               00677000
+               ADD 1 TO WS-UPDATE-COUNT                                 00678000
+           ELSE                                                         00679000
+               MOVE 'UPDATE' TO WS-SQL-OPERATION                        00680000
+               PERFORM HANDLE-SQL-ERROR                                 00681000
+           END-IF.                                                      00682000
+      *                                                                 00683000
+      *-----------------------------------------------------------------00684000
+      * INSERT-NEW-STUDENT - ADDS A NEW STUDENT RECORD TO STUDTAB.      00685000
+      *-----------------------------------------------------------------00686000
+       INSERT-NEW-STUDENT.                                              00687000
+           MOVE TRAN-STUDID    TO WS-STUDID.                            00688000
+           MOVE TRAN-STUDNAME  TO WS-STUDNAME.                          00689000
+           MOVE TRAN-DEGREE    TO WS-DEGREE.                            00690000
+           MOVE TRAN-STUDGRP   TO WS-STUDGRP.                           00691000
+           MOVE TRAN-CURR-SEM  TO WS-CURR-SEM.                          00692000
+           MOVE TRAN-YEAR-PASS TO WS-YEAR-PASS.                         00693000
+      *                                                                 00694000
+              EXEC SQL                                                  00695000
+                  INSERT INTO STUDTAB                                   00696000
+                      (STUDID, STUDNAME, DEGREE, STUDGRP,               00697000
+                       CURRSEM, YEARPASS)                               00698000
+                  VALUES                                                00699000
+                      (:WS-STUDID, :WS-STUDNAME, :WS-DEGREE,            00700000
+                       :WS-STUDGRP, :WS-CURR-SEM, :WS-YEAR-PASS)        00701000
+              END-EXEC.                                                 00702000
+      *                                                                 00703000
+           IF SQLCODE = 0                                               00704000
+               ADD 1 TO WS-INSERT-COUNT                                 00705000
+           ELSE                                                         00706000
+               MOVE 'INSERT' TO WS-SQL-OPERATION                        00707000
+               PERFORM HANDLE-SQL-ERROR                                 00708000
+           END-IF.                                                      00709000
