@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPFEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO INPUT01
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FS1.
+
+           SELECT TSS-FEED-FILE ASSIGN TO 'INPUT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           RECORD CONTAINS 80  CHARACTERS
+           DATA RECORD     IS EMPFILE-RECORD.
+
+           COPY EMPREC.
+
+       FD TSS-FEED-FILE
+           RECORD CONTAINS 300 CHARACTERS.
+
+       01 TSS-FEED-RECORD  PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-EMPFILE-OPEN-SW  PIC X(01) VALUE 'N'.
+             88 WS-EMPFILE-IS-OPEN         VALUE 'Y'.
+          05 WS-TSSFEED-OPEN-SW  PIC X(01) VALUE 'N'.
+             88 WS-TSSFEED-IS-OPEN         VALUE 'Y'.
+
+       01 WS-PARM-CUTOFF-DATE  PIC X(08) VALUE SPACES.
+       01 WS-CUTOFF-DATE       PIC X(08) VALUE SPACES.
+
+       01 WS-FEED-COUNTERS.
+          05 WS-READ-COUNT      PIC 9(07) VALUE ZERO.
+          05 WS-FED-COUNT       PIC 9(07) VALUE ZERO.
+          05 WS-SKIPPED-COUNT   PIC 9(07) VALUE ZERO.
+
+       01 WS-FEED-USERID       PIC X(06).
+
+       01 WS-NAME-TRIM.
+          05 WS-NAME-LEN        PIC 9(02) VALUE 15.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PARM-CUTOFF-DATE FROM COMMAND-LINE.
+           IF WS-PARM-CUTOFF-DATE = SPACES
+               ACCEPT WS-CUTOFF-DATE FROM DATE YYYYMMDD
+               DISPLAY 'EMPFEED: NO CUTOFF DATE PARM - USING TODAY '
+                       WS-CUTOFF-DATE
+           ELSE
+               MOVE WS-PARM-CUTOFF-DATE TO WS-CUTOFF-DATE
+           END-IF.
+
+           OPEN INPUT  EMPFILE.
+
+      *----------------------------------------------------------------
+      * INPUT.TXT MAY ALREADY HOLD TSS COMMAND LINES STAGED BY HAND
+      * (DELUSER/ALTUSER/CONNECT, WHICH HAVE NO OTHER SOURCE) - OPEN
+      * EXTEND SO TONIGHT'S NEW-HIRE ADDUSER LINES ARE APPENDED RATHER
+      * THAN REPLACING WHATEVER IS ALREADY STAGED. ONLY THE FIRST-EVER
+      * RUN, WHERE INPUT.TXT DOES NOT YET EXIST, FALLS BACK TO OUTPUT.
+      *----------------------------------------------------------------
+           OPEN EXTEND TSS-FEED-FILE.
+           IF WS-FS2 NOT = '00'
+               OPEN OUTPUT TSS-FEED-FILE
+           END-IF.
+
+           IF WS-FS1 = '00'
+               SET WS-EMPFILE-IS-OPEN TO TRUE
+           END-IF.
+           IF WS-FS2 = '00'
+               SET WS-TSSFEED-IS-OPEN TO TRUE
+           END-IF.
+
+           IF WS-FS1 NOT = '00' OR WS-FS2 NOT = '00'
+               DISPLAY 'EMPFEED: OPEN FAILED - EMPFILE STATUS ' WS-FS1
+                       ' INPUT.TXT STATUS ' WS-FS2
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               SET WS-NOT-EOF TO TRUE
+               PERFORM UNTIL WS-EOF
+                   READ EMPFILE NEXT RECORD
+                       AT END SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM PROCESS-ONE-EMPLOYEE
+                   END-READ
+               END-PERFORM
+
+               DISPLAY 'EMPFEED: EMPLOYEE RECORDS READ    - '
+                       WS-READ-COUNT
+               DISPLAY 'EMPFEED: NEW-HIRE COMMANDS WRITTEN - '
+                       WS-FED-COUNT
+               DISPLAY 'EMPFEED: RECORDS SKIPPED           - '
+                       WS-SKIPPED-COUNT
+
+               IF WS-FED-COUNT = ZERO
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           IF WS-EMPFILE-IS-OPEN
+               CLOSE EMPFILE
+           END-IF.
+           IF WS-TSSFEED-IS-OPEN
+               CLOSE TSS-FEED-FILE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * PROCESS-ONE-EMPLOYEE - AN EMPLOYEE WHOSE EMP-HIRE-DATE IS ON
+      * OR AFTER THE CUTOFF DATE IS TREATED AS A NEW HIRE AND GETS AN
+      * ADDUSER LINE WRITTEN TO INPUT.TXT FOR TSS2RACF TO PICK UP.
+      * EMPLOYEES HIRED BEFORE THE CUTOFF ARE ASSUMED TO ALREADY HAVE
+      * A RACF USERID AND ARE SKIPPED.
+      *----------------------------------------------------------------
+       PROCESS-ONE-EMPLOYEE.
+           IF EMP-HIRE-DATE >= WS-CUTOFF-DATE
+                   AND EMP-HIRE-DATE NOT = SPACES
+               PERFORM BUILD-FEED-USERID
+               PERFORM COMPUTE-NAME-LENGTH
+               PERFORM BUILD-FEED-RECORD
+               WRITE TSS-FEED-RECORD
+               ADD 1 TO WS-FED-COUNT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BUILD-FEED-USERID - DERIVES AN 8-CHARACTER-OR-LESS RACF
+      * USERID FROM THE EMPLOYEE'S FIRST INITIAL AND EMP-ID SO IT
+      * PASSES TSS2RACF'S USERID FORMAT VALIDATION (ALPHABETIC FIRST
+      * CHARACTER).
+      *----------------------------------------------------------------
+       BUILD-FEED-USERID.
+           MOVE SPACES TO WS-FEED-USERID.
+           STRING EMP-NAME(1:1) DELIMITED BY SIZE
+                  EMP-ID        DELIMITED BY SIZE
+                  INTO WS-FEED-USERID.
+
+      *----------------------------------------------------------------
+      * COMPUTE-NAME-LENGTH - SCANS BACKWARD FROM THE END OF EMP-NAME
+      * TO FIND ITS LAST NON-BLANK CHARACTER SO THE GENERATED TSS
+      * LINE DOES NOT CARRY THE FIELD'S TRAILING PIC X(15) PADDING
+      * INSIDE THE QUOTED NAME.
+      *----------------------------------------------------------------
+       COMPUTE-NAME-LENGTH.
+           MOVE 15 TO WS-NAME-LEN.
+           PERFORM SHRINK-NAME-LENGTH
+               UNTIL WS-NAME-LEN = 1
+               OR EMP-NAME(WS-NAME-LEN:1) NOT = SPACE.
+
+       SHRINK-NAME-LENGTH.
+           SUBTRACT 1 FROM WS-NAME-LEN.
+
+      *----------------------------------------------------------------
+      * BUILD-FEED-RECORD - LAYS OUT THE LINE IN THE SAME BLANK-
+      * DELIMITED, QUOTE-AWARE FORMAT TSS2RACF'S PROCESS-TSS-COMMAND
+      * PARSES: CMD-TYPE USERID "NAME" "DEPT" PASSWORD FACILITY
+      * ACCTNUM PROC SIZE MAXSIZE UNIT OWNER.
+      *----------------------------------------------------------------
+       BUILD-FEED-RECORD.
+           MOVE SPACES TO TSS-FEED-RECORD.
+           STRING 'ADDUSER ' DELIMITED BY SIZE
+                  WS-FEED-USERID DELIMITED BY SPACE
+                  ' "' DELIMITED BY SIZE
+                  EMP-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  '" "' DELIMITED BY SIZE
+                  EMP-DEPT-CODE DELIMITED BY SPACE
+                  '" CHANGE01 TSO ' DELIMITED BY SIZE
+                  EMP-ID DELIMITED BY SIZE
+                  ' PROC1 4096 8192 SYSDA ' DELIMITED BY SIZE
+                  EMP-DEPT-CODE DELIMITED BY SPACE
+                  INTO TSS-FEED-RECORD.
