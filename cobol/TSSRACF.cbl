@@ -5,9 +5,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-INPUT-FS.
            SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-RPT-FILE ASSIGN TO 'CONTROL.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,12 +24,57 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD PIC X(300).
 
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(345).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(605).
+
+       FD CONTROL-RPT-FILE.
+       01 CONTROL-RPT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-INPUT-FS             PIC X(02) VALUE '00'.
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+          88 EOF-INPUT-FILE                 VALUE 'Y'.
+          88 NOT-EOF-INPUT-FILE             VALUE 'N'.
+
+       01 WS-INPUT-OPEN-SW        PIC X(01) VALUE 'N'.
+          88 WS-INPUT-FILE-OPENED           VALUE 'Y'.
+
        01 WS-TSS-COMMAND          PIC X(300).
 
+       01 WS-QUOTE-SW             PIC X(01) VALUE 'N'.
+          88 WS-IN-QUOTES                   VALUE 'Y'.
+          88 WS-NOT-IN-QUOTES               VALUE 'N'.
+
+       01 WS-REJECT-SW            PIC X(01) VALUE 'N'.
+          88 WS-RECORD-REJECTED             VALUE 'Y'.
+          88 WS-RECORD-ACCEPTED             VALUE 'N'.
+
+       01 WS-REJECT-CATEGORY      PIC X(05) VALUE SPACES.
+          88 WS-REJECT-IS-SKIP              VALUE 'SKIP'.
+          88 WS-REJECT-IS-ERROR             VALUE 'ERROR'.
+
+       01 WS-REJECT-REASON        PIC X(40) VALUE SPACES.
+
+       01 WS-CONTROL-COUNTERS.
+          05 WS-READ-COUNT        PIC 9(07) VALUE ZERO.
+          05 WS-PROCESSED-COUNT   PIC 9(07) VALUE ZERO.
+          05 WS-SKIPPED-COUNT     PIC 9(07) VALUE ZERO.
+          05 WS-ERROR-COUNT       PIC 9(07) VALUE ZERO.
+          05 WS-ADDUSER-COUNT     PIC 9(07) VALUE ZERO.
+          05 WS-ALTUSER-COUNT     PIC 9(07) VALUE ZERO.
+          05 WS-DELUSER-COUNT     PIC 9(07) VALUE ZERO.
+          05 WS-CONNECT-COUNT     PIC 9(07) VALUE ZERO.
+
        01 WS-PARSING-FIELDS.
            05 WS-CMD-TYPE          PIC X(10).
-           05 WS-RACF-USERID       PIC X(10).
+              88 WS-CMD-IS-ADDUSER          VALUE 'ADDUSER'.
+              88 WS-CMD-IS-ALTUSER          VALUE 'ALTUSER'.
+              88 WS-CMD-IS-DELUSER          VALUE 'DELUSER'.
+              88 WS-CMD-IS-CONNECT          VALUE 'CONNECT'.
+           05 WS-USERID              PIC X(10).
            05 WS-NAME              PIC X(30).
            05 WS-DEPT              PIC X(30).
            05 WS-PASSWORD          PIC X(30).
@@ -34,8 +86,26 @@
            05 WS-UNIT              PIC X(10).
            05 WS-OWNER             PIC X(10).
 
+       01 WS-USERID-VALIDATE.
+           05 WS-USERID-LEN        PIC 9(03) VALUE ZERO.
+           05 WS-USERID-IDX        PIC 9(03) VALUE ZERO.
+           05 WS-USERID-CHAR       PIC X(01) VALUE SPACE.
+           05 WS-VALIDATE-FIELD    PIC X(10) VALUE SPACES.
+           05 WS-USERID-VALID-SW   PIC X(01) VALUE 'Y'.
+              88 WS-USERID-IS-VALID          VALUE 'Y'.
+              88 WS-USERID-IS-INVALID        VALUE 'N'.
+
+       01 WS-QUOTE-STRIP-FIELDS.
+           05 WS-NAME-WORK          PIC X(30).
+           05 WS-NAME-LEN           PIC 9(02) VALUE 30.
+           05 WS-DEPT-WORK          PIC X(30).
+           05 WS-DEPT-LEN           PIC 9(02) VALUE 30.
+
        01 WS-RACF-COMMAND.
           05 WS-RACF-ADDUSER      PIC X(7)  VALUE 'ADDUSER'.
+          05 WS-RACF-ALTUSER      PIC X(7)  VALUE 'ALTUSER'.
+          05 WS-RACF-DELUSER      PIC X(7)  VALUE 'DELUSER'.
+          05 WS-RACF-CONNECT      PIC X(7)  VALUE 'CONNECT'.
           05 WS-RACF-USERID       PIC X(10).
           05 WS-RACF-NAME         PIC X(30).
           05 WS-RACF-DFLTGRP      PIC X(10).
@@ -45,30 +115,96 @@
           05 WS-RACF-OWNER        PIC X(10).
           05 WS-RACF-TSO          PIC X(60).
 
-       01 EOF-INPUT-FILE          PIC X(1) VALUE 'N'.
-
        PROCEDURE DIVISION.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+
+           IF WS-INPUT-FS NOT = '00'
+               DISPLAY 'TSS2RACF: UNABLE TO OPEN INPUT.TXT - FILE '
+                       'STATUS ' WS-INPUT-FS
+               SET EOF-INPUT-FILE TO TRUE
+           ELSE
+               SET WS-INPUT-FILE-OPENED TO TRUE
+               SET NOT-EOF-INPUT-FILE TO TRUE
+               PERFORM UNTIL EOF-INPUT-FILE
+                   READ INPUT-FILE INTO WS-TSS-COMMAND
+                       AT END
+                           SET EOF-INPUT-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM PROCESS-ONE-TSS-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
 
-           PERFORM UNTIL EOF-INPUT-FILE = 'Y'
-               READ INPUT-FILE INTO WS-TSS-COMMAND
-                   AT END
-                       MOVE 'Y' TO EOF-INPUT-FILE
-                   NOT AT END
-                       PERFORM PROCESS-TSS-COMMAND
-                       PERFORM WRITE-RACF-COMMAND
-               END-READ
-           END-PERFORM.
-
-           CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-INPUT-FILE-OPENED
+               CLOSE INPUT-FILE
+           END-IF.
+
+           PERFORM WRITE-CONTROL-REPORT.
+
+           IF NOT WS-INPUT-FILE-OPENED
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-SKIPPED-COUNT > 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
            STOP RUN.
 
-       PROCESS-TSS-COMMAND.
+       PROCESS-ONE-TSS-RECORD.
+           MOVE 'N' TO WS-REJECT-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE SPACES TO WS-REJECT-CATEGORY.
+
+           PERFORM PARSE-TSS-COMMAND.
+
+           IF WS-RECORD-ACCEPTED
+               PERFORM VALIDATE-USERID
+           END-IF.
+
+           IF WS-RECORD-ACCEPTED
+               PERFORM VALIDATE-OWNER
+           END-IF.
+
+           IF WS-RECORD-ACCEPTED
+               PERFORM BUILD-RACF-COMMAND
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-PROCESSED-COUNT
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-REJECT-IS-ERROR
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PARSE-TSS-COMMAND - SPLITS THE INCOMING TSS LINE ON BLANKS,
+      * TREATING TEXT ENCLOSED IN QUOTES AS A SINGLE FIELD SO A NAME
+      * OR DEPARTMENT CONTAINING EMBEDDED SPACES (E.G. "VAN HOOK" OR
+      * "ACCOUNTS PAYABLE") IS NOT SPLIT ACROSS MULTIPLE FIELDS.
+      *----------------------------------------------------------------
+       PARSE-TSS-COMMAND.
+           MOVE SPACES TO WS-PARSING-FIELDS.
+           PERFORM NORMALIZE-QUOTED-FIELDS.
+
            UNSTRING WS-TSS-COMMAND DELIMITED BY ' ' INTO
                WS-CMD-TYPE
-               WS-RACF-USERID
+               WS-USERID
                WS-NAME
                WS-DEPT
                WS-PASSWORD
@@ -80,10 +216,208 @@
                WS-UNIT
                WS-OWNER.
 
+           PERFORM UNQUOTE-NAME-AND-DEPT.
+           INSPECT WS-TSS-COMMAND CONVERTING X'01' TO SPACE.
+
+           IF WS-CMD-TYPE = SPACES OR WS-USERID = SPACES
+               SET WS-RECORD-REJECTED TO TRUE
+               SET WS-REJECT-IS-SKIP TO TRUE
+               MOVE 'MISSING COMMAND TYPE OR USERID' TO WS-REJECT-REASON
+           ELSE
+               IF WS-CMD-IS-ADDUSER OR WS-CMD-IS-ALTUSER
+                       OR WS-CMD-IS-DELUSER OR WS-CMD-IS-CONNECT
+                   SET WS-RECORD-ACCEPTED TO TRUE
+               ELSE
+                   SET WS-RECORD-REJECTED TO TRUE
+                   SET WS-REJECT-IS-SKIP TO TRUE
+                   MOVE 'UNRECOGNIZED TSS COMMAND TYPE'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * NORMALIZE-QUOTED-FIELDS - REPLACES BLANKS THAT FALL INSIDE A
+      * QUOTED FIELD WITH A BINDING CHARACTER (X'01') SO THE UNSTRING
+      * ABOVE, WHICH SPLITS ON ORDINARY BLANKS, TREATS THE QUOTED TEXT
+      * AS ONE FIELD. THE QUOTE MARKS THEMSELVES ARE LEFT IN PLACE AND
+      * STRIPPED LATER BY UNQUOTE-NAME-AND-DEPT.
+      *----------------------------------------------------------------
+       NORMALIZE-QUOTED-FIELDS.
+           MOVE 'N' TO WS-QUOTE-SW.
+           MOVE 1 TO WS-USERID-IDX.
+           PERFORM SCAN-ONE-CHARACTER
+               VARYING WS-USERID-IDX FROM 1 BY 1
+               UNTIL WS-USERID-IDX > LENGTH OF WS-TSS-COMMAND.
+
+       SCAN-ONE-CHARACTER.
+           MOVE WS-TSS-COMMAND(WS-USERID-IDX:1) TO WS-USERID-CHAR.
+           IF WS-USERID-CHAR = '"'
+               IF WS-IN-QUOTES
+                   MOVE 'N' TO WS-QUOTE-SW
+               ELSE
+                   MOVE 'Y' TO WS-QUOTE-SW
+               END-IF
+           ELSE
+               IF WS-USERID-CHAR = SPACE AND WS-IN-QUOTES
+                   MOVE X'01' TO WS-TSS-COMMAND(WS-USERID-IDX:1)
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * UNQUOTE-NAME-AND-DEPT - RESTORES THE X'01' BINDING CHARACTER
+      * BACK TO A BLANK, STRIPS SURROUNDING QUOTE MARKS FROM THE
+      * NAME/DEPARTMENT FIELDS ONCE THEY HAVE BEEN UNSTRUNG WHOLE, AND
+      * COMPUTES EACH FIELD'S TRIMMED LENGTH SO THE RACF COMMAND
+      * BUILDERS CAN STRING THE VALUE WITHOUT ITS TRAILING PADDING.
+      *----------------------------------------------------------------
+       UNQUOTE-NAME-AND-DEPT.
+           INSPECT WS-NAME CONVERTING X'01' TO SPACE.
+           INSPECT WS-DEPT CONVERTING X'01' TO SPACE.
+
+           MOVE SPACES TO WS-NAME-WORK.
+           IF WS-NAME(1:1) = '"'
+               MOVE WS-NAME(2:29) TO WS-NAME-WORK
+           ELSE
+               MOVE WS-NAME TO WS-NAME-WORK
+           END-IF.
+           INSPECT WS-NAME-WORK CONVERTING '"' TO SPACE.
+           MOVE WS-NAME-WORK TO WS-NAME.
+           PERFORM COMPUTE-NAME-LENGTH.
+
+           MOVE SPACES TO WS-DEPT-WORK.
+           IF WS-DEPT(1:1) = '"'
+               MOVE WS-DEPT(2:29) TO WS-DEPT-WORK
+           ELSE
+               MOVE WS-DEPT TO WS-DEPT-WORK
+           END-IF.
+           INSPECT WS-DEPT-WORK CONVERTING '"' TO SPACE.
+           MOVE WS-DEPT-WORK TO WS-DEPT.
+           PERFORM COMPUTE-DEPT-LENGTH.
+
+      *----------------------------------------------------------------
+      * COMPUTE-NAME-LENGTH / COMPUTE-DEPT-LENGTH - SCAN BACKWARD FROM
+      * THE END OF THE FIELD TO FIND THE LAST NON-BLANK CHARACTER SO
+      * THE TRAILING PIC X(30) PADDING IS NOT CARRIED INTO THE RACF
+      * COMMAND TEXT. A FIELD THAT IS ENTIRELY BLANK RESOLVES TO 1 SO
+      * THE REFERENCE MODIFICATION IN THE COMMAND BUILDERS STAYS VALID.
+      *----------------------------------------------------------------
+       COMPUTE-NAME-LENGTH.
+           MOVE 30 TO WS-NAME-LEN.
+           PERFORM SHRINK-NAME-LENGTH
+               UNTIL WS-NAME-LEN = 1
+               OR WS-NAME(WS-NAME-LEN:1) NOT = SPACE.
+
+       SHRINK-NAME-LENGTH.
+           SUBTRACT 1 FROM WS-NAME-LEN.
+
+       COMPUTE-DEPT-LENGTH.
+           MOVE 30 TO WS-DEPT-LEN.
+           PERFORM SHRINK-DEPT-LENGTH
+               UNTIL WS-DEPT-LEN = 1
+               OR WS-DEPT(WS-DEPT-LEN:1) NOT = SPACE.
+
+       SHRINK-DEPT-LENGTH.
+           SUBTRACT 1 FROM WS-DEPT-LEN.
+
+      *----------------------------------------------------------------
+      * VALIDATE-USERID - RACF USERIDS MUST BE 1-8 CHARACTERS, THE
+      * FIRST ALPHABETIC, AND EVERY CHARACTER ALPHANUMERIC OR NATIONAL
+      * (@, #, $). RECORDS FAILING THIS CHECK ARE REJECTED RATHER THAN
+      * TURNED INTO AN ADDUSER COMMAND RACF WILL BOUNCE ANYWAY.
+      *----------------------------------------------------------------
+       VALIDATE-USERID.
+           MOVE WS-USERID TO WS-VALIDATE-FIELD.
+           PERFORM VALIDATE-FORMATTED-FIELD.
+
+           IF WS-USERID-IS-INVALID
+               SET WS-RECORD-REJECTED TO TRUE
+               SET WS-REJECT-IS-ERROR TO TRUE
+               MOVE 'INVALID RACF USERID FORMAT' TO WS-REJECT-REASON
+           END-IF.
+
+      *----------------------------------------------------------------
+      * VALIDATE-OWNER - THE OWNER ON AN ADDUSER/ALTUSER/CONNECT
+      * COMMAND IS ITSELF A RACF USERID OR GROUP NAME, SO IT HAS TO
+      * PASS THE SAME FORMAT CHECK AS WS-USERID BEFORE THE COMMAND IS
+      * BUILT. OWNER IS OPTIONAL ON THE INCOMING TSS LINE, SO A BLANK
+      * VALUE IS LEFT ALONE RATHER THAN REJECTED.
+      *----------------------------------------------------------------
+       VALIDATE-OWNER.
+           IF WS-OWNER NOT = SPACES
+               MOVE WS-OWNER TO WS-VALIDATE-FIELD
+               PERFORM VALIDATE-FORMATTED-FIELD
+               IF WS-USERID-IS-INVALID
+                   SET WS-RECORD-REJECTED TO TRUE
+                   SET WS-REJECT-IS-ERROR TO TRUE
+                   MOVE 'INVALID RACF OWNER FORMAT' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * VALIDATE-FORMATTED-FIELD - SHARED 1-8 CHARACTER/ALPHABETIC-
+      * FIRST-CHARACTER/ALPHANUMERIC-OR-@#$ CHECK USED BY BOTH
+      * VALIDATE-USERID AND VALIDATE-OWNER AGAINST WS-VALIDATE-FIELD.
+      *----------------------------------------------------------------
+       VALIDATE-FORMATTED-FIELD.
+           MOVE 'Y' TO WS-USERID-VALID-SW.
+           MOVE ZERO TO WS-USERID-LEN.
+           INSPECT WS-VALIDATE-FIELD TALLYING WS-USERID-LEN
+               FOR CHARACTERS BEFORE SPACE.
+
+           IF WS-USERID-LEN = ZERO OR WS-USERID-LEN > 8
+               SET WS-USERID-IS-INVALID TO TRUE
+           ELSE
+               MOVE WS-VALIDATE-FIELD(1:1) TO WS-USERID-CHAR
+               IF WS-USERID-CHAR NOT ALPHABETIC
+                   SET WS-USERID-IS-INVALID TO TRUE
+               ELSE
+                   PERFORM VALIDATE-USERID-CHARACTERS
+                       VARYING WS-USERID-IDX FROM 1 BY 1
+                       UNTIL WS-USERID-IDX > WS-USERID-LEN
+               END-IF
+           END-IF.
+
+       VALIDATE-USERID-CHARACTERS.
+           MOVE WS-VALIDATE-FIELD(WS-USERID-IDX:1) TO WS-USERID-CHAR.
+           IF WS-USERID-CHAR NOT ALPHABETIC
+                   AND WS-USERID-CHAR NOT NUMERIC
+                   AND WS-USERID-CHAR NOT = '@'
+                   AND WS-USERID-CHAR NOT = '#'
+                   AND WS-USERID-CHAR NOT = '$'
+               SET WS-USERID-IS-INVALID TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BUILD-RACF-COMMAND - DISPATCHES ON WS-CMD-TYPE SO A TSS
+      * DELETE OR MODIFY REQUEST DOES NOT COME OUT AS AN ADDUSER.
+      *----------------------------------------------------------------
+       BUILD-RACF-COMMAND.
+           MOVE SPACES TO OUTPUT-RECORD.
+           MOVE WS-USERID TO WS-RACF-USERID OF WS-RACF-COMMAND.
+           EVALUATE TRUE
+               WHEN WS-CMD-IS-ADDUSER
+                   PERFORM BUILD-ADDUSER-COMMAND
+                   ADD 1 TO WS-ADDUSER-COUNT
+               WHEN WS-CMD-IS-ALTUSER
+                   PERFORM BUILD-ALTUSER-COMMAND
+                   ADD 1 TO WS-ALTUSER-COUNT
+               WHEN WS-CMD-IS-DELUSER
+                   PERFORM BUILD-DELUSER-COMMAND
+                   ADD 1 TO WS-DELUSER-COUNT
+               WHEN WS-CMD-IS-CONNECT
+                   PERFORM BUILD-CONNECT-COMMAND
+                   ADD 1 TO WS-CONNECT-COUNT
+           END-EVALUATE.
+
+       BUILD-ADDUSER-COMMAND.
            STRING WS-RACF-ADDUSER DELIMITED BY SPACE
-                  WS-RACF-USERID DELIMITED BY SPACE
-                  'NAME(' WS-NAME ')' DELIMITED BY SPACE
-                  'DFLTGRP(' WS-DEPT ')' DELIMITED BY SPACE
+                  WS-RACF-USERID OF WS-RACF-COMMAND DELIMITED BY SPACE
+                  'NAME(' DELIMITED BY SIZE
+                  WS-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  'DFLTGRP(' DELIMITED BY SIZE
+                  WS-DEPT(1:WS-DEPT-LEN) DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
                   'PASSWORD(' WS-PASSWORD ')' DELIMITED BY SPACE
                   'PASSWORD-INTERVAL(7)' DELIMITED BY SPACE
                   WS-RACF-EXPIRED DELIMITED BY SPACE
@@ -95,102 +429,110 @@
                   'UNIT(' WS-UNIT '))' DELIMITED BY SIZE
                   INTO OUTPUT-RECORD.
 
+       BUILD-ALTUSER-COMMAND.
+           STRING WS-RACF-ALTUSER DELIMITED BY SPACE
+                  WS-RACF-USERID OF WS-RACF-COMMAND DELIMITED BY SPACE
+                  'NAME(' DELIMITED BY SIZE
+                  WS-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  'DFLTGRP(' DELIMITED BY SIZE
+                  WS-DEPT(1:WS-DEPT-LEN) DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  'OWNER(' WS-OWNER ')' DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD.
 
-       WRITE-RACF-COMMAND.
-           WRITE OUTPUT-RECORD.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TSS2RACF.
+       BUILD-DELUSER-COMMAND.
+           STRING WS-RACF-DELUSER DELIMITED BY SPACE
+                  WS-RACF-USERID OF WS-RACF-COMMAND DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+       BUILD-CONNECT-COMMAND.
+           STRING WS-RACF-CONNECT DELIMITED BY SPACE
+                  WS-RACF-USERID OF WS-RACF-COMMAND DELIMITED BY SPACE
+                  'GROUP(' DELIMITED BY SIZE
+                  WS-DEPT(1:WS-DEPT-LEN) DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+                  'OWNER(' WS-OWNER ')' DELIMITED BY SIZE
+                  INTO OUTPUT-RECORD.
 
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(100).
+      *----------------------------------------------------------------
+      * WRITE-AUDIT-RECORD - PAIRS THE ORIGINAL TSS LINE WITH THE
+      * RACF COMMAND GENERATED FROM IT SO A CONVERSION RUN CAN BE
+      * TRACED BACK TO ITS SOURCE.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-TSS-COMMAND DELIMITED BY SIZE
+                  ' ==> ' DELIMITED BY SIZE
+                  OUTPUT-RECORD DELIMITED BY SIZE
+                  INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
 
-       FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(100).
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD.
+           STRING WS-TSS-COMMAND DELIMITED BY SIZE
+                  ' *** ' DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
 
-       WORKING-STORAGE SECTION.
-       01 WS-TSS-COMMAND.
-          05 WS-CMD-TYPE          PIC X(10).
-          05 FILLER               PIC X(90).
-
-       01 WS-NAME                PIC X(30).
-       01 WS-DEPT                PIC X(30).
-       01 WS-PASSWORD            PIC X(30).
-       01 WS-FACILITY            PIC X(10).
-       01 WS-ACCTNUM             PIC X(10).
-       01 WS-PROC                PIC X(10).
-       01 WS-SIZE                PIC X(10).
-       01 WS-MAXSIZE             PIC X(10).
-       01 WS-UNIT                PIC X(10).
-       01 WS-OWNER               PIC X(10).
+      *----------------------------------------------------------------
+      * WRITE-CONTROL-REPORT - SUMMARIZES THE RUN SO OPERATIONS CAN
+      * SEE HOW MANY TSS COMMANDS WERE READ, CONVERTED, OR SKIPPED
+      * WITHOUT HAVING TO SCAN OUTPUT.TXT/REJECT.TXT DIRECTLY.
+      *----------------------------------------------------------------
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-RPT-FILE.
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING 'TSS2RACF CONVERSION CONTROL REPORT' DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
 
-       01 WS-RACF-COMMAND.
-          05 WS-RACF-ADDUSER      PIC X(7)  VALUE 'ADDUSER'.
-          05 WS-RACF-USERID       PIC X(10).
-          05 WS-RACF-NAME         PIC X(30).
-          05 WS-RACF-DFLTGRP      PIC X(10).
-          05 WS-RACF-PASSWORD     PIC X(30).
-          05 WS-RACF-PW-INTERVAL  PIC X(20).
-          05 WS-RACF-EXPIRED      PIC X(10) VALUE 'EXPIRED'.
-          05 WS-RACF-OWNER        PIC X(10).
-          05 WS-RACF-TSO          PIC X(60).
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING 'RECORDS READ      : ' DELIMITED BY SIZE
+                  WS-READ-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
 
-       PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING 'RECORDS PROCESSED : ' DELIMITED BY SIZE
+                  WS-PROCESSED-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
 
-           PERFORM UNTIL EOF-INPUT-FILE
-               READ INPUT-FILE INTO WS-TSS-COMMAND
-                   AT END
-                       SET EOF-INPUT-FILE TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-TSS-COMMAND
-                       PERFORM WRITE-RACF-COMMAND
-               END-READ
-           END-PERFORM.
-
-           CLOSE INPUT-FILE.
-           CLOSE OUTPUT-FILE.
-           STOP RUN.
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING 'RECORDS SKIPPED   : ' DELIMITED BY SIZE
+                  WS-SKIPPED-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
 
-       PROCESS-TSS-COMMAND.
-           UNSTRING WS-TSS-COMMAND DELIMITED BY ' ' INTO
-               WS-CMD-TYPE
-               WS-RACF-USERID
-               WS-NAME
-               WS-DEPT
-               WS-PASSWORD
-               WS-FACILITY
-               WS-ACCTNUM
-               WS-PROC
-               WS-SIZE
-               WS-MAXSIZE
-               WS-UNIT
-               WS-OWNER.
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING 'RECORDS IN ERROR  : ' DELIMITED BY SIZE
+                  WS-ERROR-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
 
-           STRING WS-RACF-ADDUSER DELIMITED BY SPACE
-                  WS-RACF-USERID DELIMITED BY SPACE
-                  'NAME(' WS-NAME ')' DELIMITED BY SPACE
-                  'DFLTGRP(' WS-DEPT ')' DELIMITED BY SPACE
-                  'PASSWORD(' WS-PASSWORD ')' DELIMITED BY SPACE
-                  'PASSWORD-INTERVAL(7)' DELIMITED BY SPACE
-                  WS-RACF-EXPIRED DELIMITED BY SPACE
-                  'OWNER(' WS-OWNER ')' DELIMITED BY SPACE
-                  'TSO(ACCTNUM(' WS-ACCTNUM ')' -
-                  ' PROC(' WS-PROC ')'          -
-                  ' SIZE(' WS-SIZE ')'          -
-                  ' MAXSIZE(' WS-MAXSIZE ')'    -
-                  ' UNIT(' WS-UNIT '))'
-                  DELIMITED BY SIZE INTO OUTPUT-RECORD.
-
-       WRITE-RACF-COMMAND.
-           WRITE OUTPUT-RECORD.
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING '  ADDUSER CONVERTED : ' DELIMITED BY SIZE
+                  WS-ADDUSER-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
+
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING '  ALTUSER CONVERTED : ' DELIMITED BY SIZE
+                  WS-ALTUSER-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
+
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING '  DELUSER CONVERTED : ' DELIMITED BY SIZE
+                  WS-DELUSER-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
+
+           MOVE SPACES TO CONTROL-RPT-RECORD.
+           STRING '  CONNECT CONVERTED : ' DELIMITED BY SIZE
+                  WS-CONNECT-COUNT DELIMITED BY SIZE
+               INTO CONTROL-RPT-RECORD.
+           WRITE CONTROL-RPT-RECORD.
+           CLOSE CONTROL-RPT-FILE.
