@@ -0,0 +1,122 @@
+//DLYBATCH JOB (ACCTNO),'NIGHTLY BATCH WINDOW',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//         REGION=0M
+//*
+//*--------------------------------------------------------------*
+//*  DLYBATCH                                                     *
+//*                                                                *
+//*  NIGHTLY DRIVER STREAM FOR THE EMPFILE / STUDTAB / TSS-TO-    *
+//*  RACF BATCH WINDOW.  RUNS, IN ORDER:                          *
+//*                                                                *
+//*    STEP010  SEQREAD   - EMPFILE CONTROL-BREAK REPORT, REJECT  *
+//*                          LISTING AND CHECKPOINT/RESTART       *
+//*    STEP020  STUDTEST  - STUDTAB CURSOR/MAINTENANCE BATCH,      *
+//*                          RUN UNDER TSO BATCH (DSN) FOR ITS     *
+//*                          DB2 PLAN                               *
+//*    STEP030  EMPFEED   - PICKS NEW HIRES OFF EMPFILE AND       *
+//*                          WRITES THEM AS TSS COMMAND LINES      *
+//*                          INTO TSS2RACF'S INPUT.TXT             *
+//*    STEP040  TSS2RACF  - CONVERTS THE ACCUMULATED TSS COMMAND   *
+//*                          LINES (INCLUDING THE ONES EMPFEED     *
+//*                          JUST ADDED) INTO RACF COMMANDS         *
+//*                                                                *
+//*  STUDTEST HAS NO DEPENDENCY ON EMPFEED'S OUTPUT, SO IT RUNS    *
+//*  RIGHT AFTER SEQREAD; EMPFEED ONLY HAS TO FINISH BEFORE        *
+//*  TSS2RACF, SO IT IS SLOTTED IN JUST AHEAD OF IT.                *
+//*                                                                *
+//*  EACH PROGRAM IN THIS STREAM SETS RETURN-CODE ON THE SAME      *
+//*  CONVENTION, SO ONE SET OF STEP TESTS COVERS ALL FOUR:         *
+//*      RC=0   NORMAL COMPLETION                                  *
+//*      RC=4   COMPLETED, NOTHING TO PROCESS OR A PARTIAL RESULT  *
+//*             (E.G. NO NEW HIRES FOUND, SOME INPUT RECORDS       *
+//*             SKIPPED) - NOT AN ERROR, THE STREAM CONTINUES      *
+//*      RC=8   ERROR - THE STEP'S OUTPUT IS NOT TO BE TRUSTED,    *
+//*             THE REST OF THE STREAM IS BYPASSED                 *
+//*                                                                *
+//*  EVERY DOWNSTREAM STEP IS WRAPPED IN AN IF/THEN THAT TESTS THE *
+//*  PRIOR STEP'S RC.  (THE OLDER COND=(4,GT,STEPNAME) FORM DOES   *
+//*  THE SAME BYPASS BUT IF/THEN READS BETTER AS THE STREAM        *
+//*  GROWS, SO THAT IS WHAT THIS SHOP HAS STANDARDIZED ON.)        *
+//*                                                                *
+//*  RESTART: IF THE WINDOW FAILS PARTWAY THROUGH, RESUBMIT THIS   *
+//*  JOB WITH RESTART=stepname ON THE JOB CARD (E.G. RESTART=      *
+//*  STEP030) TO PICK BACK UP AT THE FAILED STEP INSTEAD OF        *
+//*  RERUNNING THE WHOLE NIGHT FROM STEP010.  SEQREAD ALSO CARRIES *
+//*  ITS OWN RECORD-LEVEL CHECKPOINT (CHKPTFL), SO A RESTARTED     *
+//*  STEP010 PICKS UP AFTER THE LAST EMP-ID IT CHECKPOINTED RATHER *
+//*  THAN RE-READING EMPFILE FROM THE TOP.                         *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SEQREAD
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//INPUT01  DD DISP=SHR,DSN=PROD.EMPFILE.KSDS
+//REJOUT   DD SYSOUT=*
+//RPTOUT   DD SYSOUT=*
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//*
+//*        PROD.SEQREAD.CHKPT IS A VSAM RRDS (RELATIVE, RANDOM BY
+//*        WS-CKPT-RRN) AND, LIKE ANY VSAM CLUSTER IN THIS SHOP, IS
+//*        DEFINED ONCE UP FRONT BY AN IDCAMS DEFINE CLUSTER JOB, NOT
+//*        BY THIS STEP - COBOL OPEN OUTPUT CANNOT ALLOCATE A VSAM
+//*        CLUSTER THE WAY IT CAN A PHYSICAL-SEQUENTIAL DATASET.  DISP
+//*        MUST STAY OLD (EXCLUSIVE) SINCE SEQREAD REWRITES/DELETES
+//*        THIS RECORD IN PLACE FOR ITS OWN RESTART BOOKKEEPING; RUN
+//*        THE ONE-TIME DEFINE BEFORE THIS JOB'S FIRST EVER EXECUTION.
+//*        SEQREAD'S OWN FS-35 CHECK THEN INITIALIZES THE (DEFINED BUT
+//*        STILL EMPTY) CLUSTER'S FIRST RECORD ON THAT FIRST RUN.
+//*
+//CHKPTFL  DD DISP=OLD,DSN=PROD.SEQREAD.CHKPT
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//         DD DISP=SHR,DSN=DSN.DB2.RUNLIB
+//SYSTSPRT DD SYSOUT=*
+//TRANFILE DD DISP=SHR,DSN=PROD.STUDTAB.TRANS
+//STUDIDS  DD DISP=SHR,DSN=PROD.STUDTAB.STUDIDS
+//ERRLOG   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.STUDTEST.ERRLOG,
+//         DCB=(RECFM=VB,LRECL=81,BLKSIZE=8100),
+//         SPACE=(TRK,(5,5),RLSE)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(STUDTEST) PLAN(STUDPLN) LIB('PROD.DB2.DBRMLIB')
+  END
+/*
+//IF010    ENDIF
+//*
+//IF020    IF (STEP020.RC <= 4) THEN
+//*
+//*        EMPFEED'S EMPFILE IS THE SAME DD AS STEP010'S; ITS
+//*        OTHER FILE IS THE HFS-RESIDENT INPUT.TXT THAT TSS2RACF
+//*        READS BY LITERAL NAME, SO EMPFEED HAS TO RUN WITH ITS
+//*        WORKING DIRECTORY SET TO WHERE TSS2RACF EXPECTS IT.
+//*        DEFAULT PARM TELLS EMPFEED TO USE TODAY AS THE NEW-HIRE
+//*        CUTOFF DATE; OVERRIDE WITH PARM='PGM /prod/loadlib/empfeed
+//*        YYYYMMDD' TO RERUN AGAINST A DIFFERENT CUTOFF.
+//*
+//STEP030  EXEC PGM=BPXBATCH,PARM='PGM /prod/loadlib/empfeed'
+//STDENV   DD *
+cd /prod/tss2racf
+//*
+//INPUT01  DD DISP=SHR,DSN=PROD.EMPFILE.KSDS
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//IF020    ENDIF
+//*
+//IF030    IF (STEP030.RC <= 4) THEN
+//*
+//*        TSS2RACF OPENS INPUT.TXT/OUTPUT.TXT/REJECT.TXT/
+//*        AUDIT.TXT/CONTROL.RPT BY LITERAL HFS NAME - SAME
+//*        WORKING DIRECTORY AS STEP030 SO IT PICKS UP THE
+//*        INPUT.TXT EMPFEED JUST EXTENDED.
+//*
+//STEP040  EXEC PGM=BPXBATCH,PARM='PGM /prod/loadlib/tss2racf'
+//STDENV   DD *
+cd /prod/tss2racf
+//*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//IF030    ENDIF
+//*
