@@ -0,0 +1,12 @@
+      * EMPFILE-RECORD - EMPLOYEE MASTER RECORD LAYOUT
+      * KEYED ON EMP-ID (VSAM KSDS). SHARED BY SEQREAD, EMPLKUP
+      * AND ANY OTHER PROGRAM THAT READS EMPFILE.
+       01 EMPFILE-RECORD.
+          05 EMP-ID          PIC X(05).
+          05 EMP-NAME        PIC X(15).
+          05 EMP-DESG        PIC X(10).
+          05 EMP-SALARY      PIC 9(10).
+          05 EMP-DEPT-CODE   PIC X(05).
+          05 EMP-HIRE-DATE   PIC X(08).
+          05 EMP-BRANCH      PIC X(10).
+          05 FILLER          PIC X(17).
